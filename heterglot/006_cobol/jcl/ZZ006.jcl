@@ -0,0 +1,56 @@
+//ZZ006    PROC N=100,DTL=N
+//*--------------------------------------------------------------*
+//*  JOB STREAM:  ZZ006                                          *
+//*                                                               *
+//*  ABSTRACT:    RUNS THE PROJECT EULER PROBLEM 6 CALCULATION   *
+//*               (LOAD MODULE ZERO006, SOURCE PROGRAM-ID         *
+//*               ZERO-ZERO-SIX) FOR A RANGE SUPPLIED AT SUBMIT   *
+//*               TIME, THEN RECONCILES THE RESULT AGAINST A      *
+//*               CONTROL-TOTAL DATASET MAINTAINED BY OPERATIONS. *
+//*                                                               *
+//*  SYMBOLICS:   N   - RANGE TO CALCULATE, 3 DIGITS (DEFAULT 100)*
+//*               DTL - DETAIL LISTING SWITCH, Y OR N (DEFAULT N) *
+//*                                                               *
+//*               OVERRIDE ON THE EXEC CARD THAT INVOKES THIS     *
+//*               PROC, E.G.  //STEP1  EXEC ZZ006,N=010,DTL=Y     *
+//*                                                               *
+//*  AUTHOR:      R L JENNINGS                                   *
+//*  INSTALLATION: DATA CENTER APPLICATIONS                       *
+//*  DATE-WRITTEN: 08/08/2026                                     *
+//*                                                               *
+//*  MODIFICATION HISTORY                                         *
+//*  ------------------------------------------------------       *
+//*  08/08/2026  RLJ  ORIGINAL VERSION.                            *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=DL100PRM,PARM='&N&DTL'
+//STEPLIB  DD   DISP=SHR,DSN=PROD.EULER.LOADLIB
+//CTLFILE  DD   DSN=&&CTLFILE,DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ZERO006,COND=(0,NE,STEP010)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.EULER.LOADLIB
+//CTLFILE  DD   DSN=&&CTLFILE,DISP=(OLD,DELETE,DELETE)
+//OUTFILE  DD   DSN=&&OUTFILE,DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=82,BLKSIZE=8200)
+//CKPTFILE DD   DSN=PROD.EULER.CKPT,DISP=SHR
+//HISTFILE DD   DSN=PROD.EULER.HIST,DISP=SHR
+//DETLFILE DD   DSN=&&DETLFILE,DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=31,BLKSIZE=3100)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=DL100RCN,COND=(0,NE,STEP020)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.EULER.LOADLIB
+//ACTFILE  DD   DSN=&&OUTFILE,DISP=(OLD,DELETE,DELETE)
+//REFFILE  DD   DSN=PROD.EULER.CTLTOTAL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//         PEND
+//*
+//ZZ006RUN JOB  (ACCT),'PROJECT EULER 006',
+//              CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//RUN010   EXEC ZZ006,N=100,DTL=N

@@ -1,58 +1,249 @@
-      * The sum of the squares of the first ten natural numbers is,
-      *
-      *   1^2 + 2^2 + ... + 10^2 = 385
-      *
-      * The square of the sum of the first ten natural numbers is,
-      *
-      *   (1 + 2 + ... + 10)^2 = 55^2 = 3025
-      *
-      * Hence the difference between the sum of the squares of the
-      * first ten natural numbers and the square of the sum is
-      *
-      *   3025 âˆ’ 385 = 2640.
-      *
-      * Find the difference between the sum of the squares of the first
-      * one hundred natural numbers and the square of the sum.
-      *
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. zero-zero-six.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 SumOfSq          PIC 9(10).
-       01 SqOfSums         PIC 9(10).
-       01 Result           PIC 9(10).
-       01 Counter          PIC 999.
-       01 MaxCounter       PIC 999 VALUE 100.
-       01 Tmp              PIC 9(10).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Start".
-           PERFORM CALCULATE-SQUARE-OF-SUMS.
-           DISPLAY "SqOfSums: " SqOfSums.
-           PERFORM CALCULATE-SUM-OF-SQUARES.
-           DISPLAY "SumOfSq:  " SumOfSq.
-           SUBTRACT SumOfSq FROM SqOfSums GIVING Result.
-           DISPLAY "Result:   " Result.
-           STOP RUN.
-
-       CALCULATE-SQUARE-OF-SUMS.
-           SET Counter TO 1.
-           PERFORM ADD-NEXT-NOT-SQUARE-NUMBER UNTIL Counter>MaxCounter.
-           COMPUTE Tmp = SqOfSums * SqOfSums;
-           SET SqOfSums TO Tmp.
-           SET Counter TO 1.
-
-       ADD-NEXT-NOT-SQUARE-NUMBER.
-           ADD Counter TO SqOfSums.
-           ADD 1 TO Counter.
-
-       CALCULATE-SUM-OF-SQUARES.
-           SET Counter TO 1.
-           PERFORM ADD-NEXT-SQUARE-NUMBER UNTIL Counter > MaxCounter.
-           SET Counter TO 1.
-
-       ADD-NEXT-SQUARE-NUMBER.
-           COMPUTE Tmp = Counter * Counter;
-           ADD Tmp TO SumOfSq.
-           ADD 1 TO Counter.
+000010* The sum of the squares of the first ten natural numbers is,     
+000020*                                                                 
+000030*   1^2 + 2^2 + ... + 10^2 = 385                                  
+000040*                                                                 
+000050* The square of the sum of the first ten natural numbers is,      
+000060*                                                                 
+000070*   (1 + 2 + ... + 10)^2 = 55^2 = 3025                            
+000080*                                                                 
+000090* Hence the difference between the sum of the squares of the      
+000100* first ten natural numbers and the square of the sum is          
+000110*                                                                 
+000120*   3025 - 385 = 2640.                                            
+000130*                                                                 
+000140* Find the difference between the sum of the squares of the first 
+000150* one hundred natural numbers and the square of the sum.          
+000160*                                                                 
+000170***************************************************************** 
+000180*                                                               * 
+000190*   PROGRAM:   ZERO-ZERO-SIX                                    * 
+000200*                                                               * 
+000210*   ABSTRACT:  PROJECT EULER PROBLEM 6 - DIFFERENCE BETWEEN     * 
+000220*              THE SUM OF THE SQUARES OF THE FIRST N NATURAL    * 
+000230*              NUMBERS AND THE SQUARE OF THEIR SUM.             * 
+000240*                                                               * 
+000250*   AUTHOR:        R L JENNINGS                                *  
+000260*   INSTALLATION:  DATA CENTER APPLICATIONS                    *  
+000270*   DATE-WRITTEN:  08/08/2026                                  *  
+000280*                                                               * 
+000290*   MODIFICATION HISTORY                                       *  
+000300*   ------------------------------------------------------     *  
+000310*   08/08/2026  RLJ  MAXCOUNTER NO LONGER HARDCODED.  N IS NOW  * 
+000320*                    READ FROM A CONTROL FILE (CTLFILE) AT      * 
+000330*                    START-UP SO OPERATIONS CAN CHANGE THE      * 
+000340*                    RANGE FOR A RUN WITHOUT A RECOMPILE.       * 
+000350*   08/08/2026  RLJ  RESULTS NOW ALSO WRITTEN AS A FORMAL       * 
+000360*                    RECORD TO OUTFILE (COPYBOOK DL100OUT) SO   * 
+000370*                    THE NUMBERS SURVIVE PAST THE JOB LOG.      * 
+000380*   08/08/2026  RLJ  ADDED CHECKPOINT/RESTART TO THE TWO        * 
+000390*                    CALCULATION PARAGRAPHS (COPYBOOK DL100CK)  * 
+000400*                    SO A LONG RUN CAN RESUME AFTER AN ABEND    * 
+000410*                    INSTEAD OF REDOING THE WHOLE RANGE.        * 
+000420*   08/08/2026  RLJ  ADDED ON SIZE ERROR CHECKING AROUND EVERY  * 
+000430*                    COMPUTE/ADD/SUBTRACT THAT FEEDS SUMOFSQ,   * 
+000440*                    SQOFSUMS OR RESULT.  ON OVERFLOW THE       * 
+000450*                    OUTFILE RECORD IS FLAGGED OUT-STATUS=      * 
+000460*                    'OVERFLOW' AND THE JOB ENDS WITH A NON-    * 
+000470*                    ZERO RETURN CODE INSTEAD OF SHIPPING A     * 
+000480*                    TRUNCATED NUMBER.                          * 
+000490*   08/08/2026  RLJ  EVERY RUN NOW ALSO APPENDS A DATED RECORD  * 
+000500*                    TO HISTFILE (COPYBOOK DL100HS) SO RESULTS  * 
+000510*                    CAN BE TRENDED ACROSS RUNS.                * 
+000520*   08/08/2026  RLJ  ADDED AN OPTIONAL DETAIL LISTING MODE.     * 
+000530*                    A 'Y' IN THE CONTROL CARD'S DETAIL SWITCH  * 
+000540*                    WRITES ONE DETLFILE RECORD (COPYBOOK       * 
+000550*                    DL100DT) PER COUNTER VALUE SO A TOTAL CAN  * 
+000560*                    BE AUDITED BACK TO THE ITERATION THAT      * 
+000570*                    PRODUCED IT.                               * 
+000580*   08/08/2026  RLJ  CTLFILE MAY NOW CARRY MORE THAN ONE        * 
+000590*                    CONTROL CARD.  ONE RESULT SET IS PRODUCED  * 
+000600*                    PER CARD IN A SINGLE RUN INSTEAD OF THE    * 
+000610*                    JOB HAVING TO BE RESUBMITTED FOR EACH N.   * 
+000620*   08/08/2026  RLJ  THE CALCULATION ITSELF (INCLUDING ITS      * 
+000630*                    CHECKPOINT/RESTART AND DETAIL LISTING      * 
+000640*                    BEHAVIOR) IS NOW DONE BY A CALL TO         * 
+000650*                    DL100CLC VIA THE DL100LK LINKAGE AREA,     * 
+000660*                    SO OTHER PROGRAMS CAN GET THE SAME RESULT  * 
+000670*                    WITHOUT REIMPLEMENTING THE TWO LOOPS.      * 
+000680*   08/08/2026  RLJ  RESULT IS NOW REPORTED IN BOTH DIRECTIONS  * 
+000690*                    (SQOFSUMS MINUS SUMOFSQ, AND SUMOFSQ MINUS * 
+000700*                    SQOFSUMS) AS SIGNED FIELDS ON OUTFILE AND  * 
+000710*                    HISTFILE INSTEAD OF ONE UNSIGNED RESULT.   * 
+000720*                                                               * 
+000730***************************************************************** 
+000740 IDENTIFICATION DIVISION.                                         
+000750 PROGRAM-ID. zero-zero-six.                                       
+000760 AUTHOR. R L JENNINGS.                                            
+000770 INSTALLATION. DATA CENTER APPLICATIONS.                          
+000780 DATE-WRITTEN. 08/08/2026.                                        
+000790 DATE-COMPILED.                                                   
+000800*                                                                 
+000810 ENVIRONMENT DIVISION.                                            
+000820 INPUT-OUTPUT SECTION.                                            
+000830 FILE-CONTROL.                                                    
+000840     SELECT CONTROL-FILE ASSIGN TO CTLFILE                        
+000850         ORGANIZATION IS SEQUENTIAL                               
+000860         FILE STATUS IS WS-CTL-FILE-STATUS.                       
+000870     SELECT OUTPUT-FILE ASSIGN TO OUTFILE                         
+000880         ORGANIZATION IS SEQUENTIAL                               
+000890         FILE STATUS IS WS-OUT-FILE-STATUS.                       
+000900     SELECT HISTORY-FILE ASSIGN TO HISTFILE                       
+000910         ORGANIZATION IS SEQUENTIAL                               
+000920         FILE STATUS IS WS-HIST-FILE-STATUS.                      
+000930*                                                                 
+000940 DATA DIVISION.                                                   
+000950 FILE SECTION.                                                    
+000960 FD  CONTROL-FILE                                                 
+000970     RECORDING MODE IS F.                                         
+000980     COPY DL100CT.                                                
+000990*                                                                 
+001000 FD  OUTPUT-FILE                                                  
+001010     RECORDING MODE IS F.                                         
+001020     COPY DL100OUT.                                               
+001030*                                                                 
+001040 FD  HISTORY-FILE                                                 
+001050     RECORDING MODE IS F.                                         
+001060     COPY DL100HS.                                                
+001070*                                                                 
+001080 WORKING-STORAGE SECTION.                                         
+001090 77  WS-CTL-FILE-STATUS      PIC X(02) VALUE SPACES.              
+001100 77  WS-OUT-FILE-STATUS      PIC X(02) VALUE SPACES.              
+001110 77  WS-HIST-FILE-STATUS     PIC X(02) VALUE SPACES.              
+001120 77  WS-CTL-EOF-SW           PIC X(01) VALUE 'N'.                 
+001130     88  WS-CTL-EOF-YES          VALUE 'Y'.                       
+001140 77  WS-DETAIL-SW            PIC X(01) VALUE 'N'.                 
+001150 77  WS-OVERFLOW-SW          PIC X(01) VALUE 'N'.                 
+001160     88  WS-OVERFLOW-OCCURRED    VALUE 'Y'.                       
+001170 77  WS-OVERALL-RC           PIC 99 VALUE 0.                      
+001180 01  WS-CDT-DATE              PIC 9(08).                          
+001190 01  WS-CDT-TIME              PIC 9(06).                          
+001200 01  SumOfSq          PIC 9(10).                                  
+001210 01  SqOfSums         PIC 9(10).                                  
+001220 01  ResultFwd        PIC S9(10).                                 
+001230 01  ResultRev        PIC S9(10).                                 
+001240 01  MaxCounter       PIC 999 VALUE 100.                          
+001250 COPY DL100LK.                                                    
+001260*                                                                 
+001270 PROCEDURE DIVISION.                                              
+001280*                                                                 
+001290 0000-MAINLINE.                                                   
+001300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      
+001310     PERFORM 1400-READ-CONTROL-CARD THRU 1400-EXIT.               
+001320     PERFORM 5000-PROCESS-ONE-N THRU 5000-EXIT                    
+001330         UNTIL WS-CTL-EOF-YES.                                    
+001340     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       
+001350     STOP RUN.                                                    
+001360*                                                                 
+001370***************************************************************** 
+001380*    1000-INITIALIZE                                            * 
+001390***************************************************************** 
+001400 1000-INITIALIZE.                                                 
+001410     ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.                       
+001420     ACCEPT WS-CDT-TIME FROM TIME.                                
+001430     OPEN INPUT CONTROL-FILE.                                     
+001440     IF WS-CTL-FILE-STATUS NOT = '00'                             
+001450         DISPLAY 'ZERO-ZERO-SIX - UNABLE TO OPEN CTLFILE ST='     
+001460             WS-CTL-FILE-STATUS                                   
+001470         MOVE 16 TO RETURN-CODE                                   
+001480         STOP RUN                                                 
+001490     END-IF.                                                      
+001500     OPEN OUTPUT OUTPUT-FILE.                                     
+001510     IF WS-OUT-FILE-STATUS NOT = '00'                             
+001520         DISPLAY 'ZERO-ZERO-SIX - UNABLE TO OPEN OUTFILE ST='     
+001530             WS-OUT-FILE-STATUS                                   
+001540         MOVE 16 TO RETURN-CODE                                   
+001550         STOP RUN                                                 
+001560     END-IF.                                                      
+001570     PERFORM 1200-OPEN-HISTORY-FILE THRU 1200-EXIT.               
+001580 1000-EXIT.                                                       
+001590     EXIT.                                                        
+001600*                                                                 
+001610 1200-OPEN-HISTORY-FILE.                                          
+001620     OPEN EXTEND HISTORY-FILE.                                    
+001630     IF WS-HIST-FILE-STATUS = '05' OR WS-HIST-FILE-STATUS = '35'  
+001640         OPEN OUTPUT HISTORY-FILE                                 
+001650     END-IF.                                                      
+001660 1200-EXIT.                                                       
+001670     EXIT.                                                        
+001680*                                                                 
+001690 1400-READ-CONTROL-CARD.                                          
+001700     READ CONTROL-FILE                                            
+001710         AT END                                                   
+001720             SET WS-CTL-EOF-YES TO TRUE                           
+001730     END-READ.                                                    
+001740     IF NOT WS-CTL-EOF-YES                                        
+001750         MOVE CTL-N-VALUE TO MaxCounter                           
+001760         MOVE CTL-DETAIL-SW TO WS-DETAIL-SW                       
+001770     END-IF.                                                      
+001780 1400-EXIT.                                                       
+001790     EXIT.                                                        
+001800*                                                                 
+001810***************************************************************** 
+001820*    4000-WRITE-OUTPUT-RECORD                                   * 
+001830***************************************************************** 
+001840 4000-WRITE-OUTPUT-RECORD.                                        
+001850     MOVE SPACES TO DL100-OUTPUT-RECORD.                          
+001860     MOVE WS-CDT-DATE TO OUT-RUN-DATE.                            
+001870     MOVE MaxCounter TO OUT-N-VALUE.                              
+001880     MOVE SqOfSums TO OUT-SQ-OF-SUMS.                             
+001890     MOVE SumOfSq TO OUT-SUM-OF-SQ.                               
+001900     MOVE ResultFwd TO OUT-RESULT-FWD.                            
+001910     MOVE ResultRev TO OUT-RESULT-REV.                            
+001920     IF WS-OVERFLOW-OCCURRED                                      
+001930         MOVE 'OVERFLOW' TO OUT-STATUS                            
+001940         MOVE 16 TO WS-OVERALL-RC                                 
+001950     ELSE                                                         
+001960         MOVE 'OK' TO OUT-STATUS                                  
+001970     END-IF.                                                      
+001980     WRITE DL100-OUTPUT-RECORD.                                   
+001990 4000-EXIT.                                                       
+002000     EXIT.                                                        
+002010*                                                                 
+002020 4200-WRITE-HISTORY-RECORD.                                       
+002030     MOVE WS-CDT-DATE TO HIST-RUN-DATE.                           
+002040     MOVE WS-CDT-TIME TO HIST-RUN-TIME.                           
+002050     MOVE MaxCounter TO HIST-N-VALUE.                             
+002060     MOVE SqOfSums TO HIST-SQ-OF-SUMS.                            
+002070     MOVE SumOfSq TO HIST-SUM-OF-SQ.                              
+002080     MOVE ResultFwd TO HIST-RESULT-FWD.                           
+002090     MOVE ResultRev TO HIST-RESULT-REV.                           
+002100     MOVE OUT-STATUS TO HIST-STATUS.                              
+002110     WRITE DL100-HISTORY-RECORD.                                  
+002120 4200-EXIT.                                                       
+002130     EXIT.                                                        
+002140*                                                                 
+002150***************************************************************** 
+002160*    5000-PROCESS-ONE-N                                         * 
+002170***************************************************************** 
+002180 5000-PROCESS-ONE-N.                                              
+002190     MOVE MaxCounter TO DL100-N-VALUE.                            
+002200     MOVE WS-DETAIL-SW TO DL100-DETAIL-SW.                        
+002210     DISPLAY 'Start - N=' MaxCounter.                             
+002220     CALL 'DL100CLC' USING DL100-CALC-LINKAGE.                    
+002230     MOVE DL100-SQ-OF-SUMS TO SqOfSums.                           
+002240     MOVE DL100-SUM-OF-SQ TO SumOfSq.                             
+002250     MOVE DL100-RESULT-FWD TO ResultFwd.                          
+002260     MOVE DL100-RESULT-REV TO ResultRev.                          
+002270     MOVE DL100-OVERFLOW-SW TO WS-OVERFLOW-SW.                    
+002280     DISPLAY 'SqOfSums: ' SqOfSums.                               
+002290     IF NOT WS-OVERFLOW-OCCURRED                                  
+002300         DISPLAY 'SumOfSq:     ' SumOfSq                          
+002310         DISPLAY 'Result-Fwd:  ' ResultFwd                        
+002320         DISPLAY 'Result-Rev:  ' ResultRev                        
+002330     END-IF.                                                      
+002340     PERFORM 4000-WRITE-OUTPUT-RECORD THRU 4000-EXIT.             
+002350     PERFORM 4200-WRITE-HISTORY-RECORD THRU 4200-EXIT.            
+002360     PERFORM 1400-READ-CONTROL-CARD THRU 1400-EXIT.               
+002370 5000-EXIT.                                                       
+002380     EXIT.                                                        
+002390*                                                                 
+002400***************************************************************** 
+002410*    9000-TERMINATE                                             * 
+002420***************************************************************** 
+002430 9000-TERMINATE.                                                  
+002440     CLOSE CONTROL-FILE.                                          
+002450     CLOSE OUTPUT-FILE.                                           
+002460     CLOSE HISTORY-FILE.                                          
+002470     MOVE WS-OVERALL-RC TO RETURN-CODE.                           
+002480 9000-EXIT.                                                       
+002490     EXIT.                                                        

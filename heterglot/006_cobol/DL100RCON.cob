@@ -0,0 +1,176 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   PROGRAM:   DL100RCN                                        *  
+000040*                                                               * 
+000050*   ABSTRACT:  RECONCILIATION STEP FOR THE ZERO-ZERO-SIX JOB   *  
+000060*              STREAM.  READS THE RESULT RECORD(S) ZERO-ZERO-  *  
+000070*              SIX WROTE TO ACTFILE AND COMPARES EACH ONE, BY  *  
+000080*              N, AGAINST THE EXPECTED CONTROL TOTAL ON        *  
+000090*              REFFILE.  ANY MISMATCH, OR ANY N ON ACTFILE     *  
+000100*              WITH NO MATCHING CONTROL RECORD, SETS A NON-    *  
+000110*              ZERO RETURN CODE SO THE JOB STREAM FLAGS THE    *  
+000120*              MISMATCH TO OPERATIONS INSTEAD OF RELYING ON    *  
+000130*              SOMEONE TO EYEBALL THE SYSOUT.                  *  
+000140*                                                               * 
+000150*   AUTHOR:        R L JENNINGS                                *  
+000160*   INSTALLATION:  DATA CENTER APPLICATIONS                    *  
+000170*   DATE-WRITTEN:  08/08/2026                                  *  
+000180*                                                               * 
+000190*   MODIFICATION HISTORY                                       *  
+000200*   ------------------------------------------------------     *  
+000210*   08/08/2026  RLJ  ORIGINAL VERSION.                          * 
+000220*   08/08/2026  RLJ  ZERO-ZERO-SIX NOW REPORTS THE DIFFERENCE   * 
+000230*                    BOTH WAYS.  THE CONTROL TOTAL ON REFFILE   * 
+000240*                    IS STILL THE ORIGINAL (FORWARD) DIRECTION, * 
+000250*                    SO IT IS COMPARED AGAINST OUT-RESULT-FWD;  * 
+000260*                    OUT-RESULT-REV IS DISPLAYED ALONGSIDE FOR  * 
+000270*                    INFORMATION BUT IS NOT PART OF THE CONTROL * 
+000280*                    TOTAL CHECK.                                *
+000290*                                                               * 
+000300***************************************************************** 
+000310 IDENTIFICATION DIVISION.                                         
+000320 PROGRAM-ID. DL100RCN.                                            
+000330 AUTHOR. R L JENNINGS.                                            
+000340 INSTALLATION. DATA CENTER APPLICATIONS.                          
+000350 DATE-WRITTEN. 08/08/2026.                                        
+000360 DATE-COMPILED.                                                   
+000370*                                                                 
+000380 ENVIRONMENT DIVISION.                                            
+000390 INPUT-OUTPUT SECTION.                                            
+000400 FILE-CONTROL.                                                    
+000410     SELECT ACTUAL-FILE ASSIGN TO ACTFILE                         
+000420         ORGANIZATION IS SEQUENTIAL                               
+000430         FILE STATUS IS WS-ACT-FILE-STATUS.                       
+000440     SELECT REFERENCE-FILE ASSIGN TO REFFILE                      
+000450         ORGANIZATION IS SEQUENTIAL                               
+000460         FILE STATUS IS WS-REF-FILE-STATUS.                       
+000470*                                                                 
+000480 DATA DIVISION.                                                   
+000490 FILE SECTION.                                                    
+000500 FD  ACTUAL-FILE                                                  
+000510     RECORDING MODE IS F.                                         
+000520     COPY DL100OUT.                                               
+000530*                                                                 
+000540 FD  REFERENCE-FILE                                               
+000550     RECORDING MODE IS F.                                         
+000560 01  REFERENCE-RECORD.                                            
+000570     05  REF-N-VALUE             PIC 999.                         
+000580     05  REF-EXPECTED-RESULT     PIC 9(10).                       
+000590     05  FILLER                  PIC X(67).                       
+000600*                                                                 
+000610 WORKING-STORAGE SECTION.                                         
+000620 77  WS-ACT-FILE-STATUS      PIC X(02) VALUE SPACES.              
+000630 77  WS-REF-FILE-STATUS      PIC X(02) VALUE SPACES.              
+000640 77  WS-ACT-EOF-SW           PIC X(01) VALUE 'N'.                 
+000650     88  WS-ACT-EOF-YES          VALUE 'Y'.                       
+000660 77  WS-REF-EOF-SW           PIC X(01) VALUE 'N'.                 
+000670     88  WS-REF-EOF-YES          VALUE 'Y'.                       
+000680 77  WS-MISMATCH-COUNT       PIC 9(05) VALUE 0.                   
+000690 77  WS-MATCH-COUNT          PIC 9(05) VALUE 0.                   
+000700 77  WS-OVERALL-RC           PIC 99 VALUE 0.                      
+000710*                                                                 
+000720 PROCEDURE DIVISION.                                              
+000730*                                                                 
+000740 0000-MAINLINE.                                                   
+000750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      
+000760     PERFORM 2000-COMPARE-RECORDS THRU 2000-EXIT                  
+000770         UNTIL WS-ACT-EOF-YES AND WS-REF-EOF-YES.                 
+000780     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       
+000790     STOP RUN.                                                    
+000800*                                                                 
+000810***************************************************************** 
+000820*    1000-INITIALIZE                                            * 
+000830***************************************************************** 
+000840 1000-INITIALIZE.                                                 
+000850     DISPLAY 'DL100RCN STARTING'.                                 
+000860     OPEN INPUT ACTUAL-FILE.                                      
+000870     OPEN INPUT REFERENCE-FILE.                                   
+000880     IF WS-ACT-FILE-STATUS NOT = '00'                             
+000890         OR WS-REF-FILE-STATUS NOT = '00'                         
+000900         DISPLAY 'DL100RCN - UNABLE TO OPEN INPUT FILES'          
+000910         MOVE 16 TO RETURN-CODE                                   
+000920         STOP RUN                                                 
+000930     END-IF.                                                      
+000940     PERFORM 2100-READ-ACTUAL THRU 2100-EXIT.                     
+000950     PERFORM 2200-READ-REFERENCE THRU 2200-EXIT.                  
+000960 1000-EXIT.                                                       
+000970     EXIT.                                                        
+000980*                                                                 
+000990***************************************************************** 
+001000*    2000-COMPARE-RECORDS                                       * 
+001010*                                                               * 
+001020*    MATCH-MERGES ACTFILE AGAINST REFFILE BY N.  ONCE EITHER    * 
+001030*    FILE HITS END OF FILE, RECORDS REMAINING ON THE OTHER FILE * 
+001040*    ARE DRAINED AND FLAGGED TOO - A TRAILING RECORD WITH NO    * 
+001050*    COUNTERPART ON THE OTHER FILE IS ITSELF A MISMATCH.        * 
+001060***************************************************************** 
+001070 2000-COMPARE-RECORDS.                                            
+001080     IF WS-ACT-EOF-YES                                            
+001090         ADD 1 TO WS-MISMATCH-COUNT                               
+001100         DISPLAY 'DL100RCN - CONTROL N=' REF-N-VALUE              
+001110             ' HAS NO RESULT ON ACTFILE'                          
+001120         PERFORM 2200-READ-REFERENCE THRU 2200-EXIT               
+001130     ELSE IF WS-REF-EOF-YES                                       
+001140         ADD 1 TO WS-MISMATCH-COUNT                               
+001150         DISPLAY 'DL100RCN - N=' OUT-N-VALUE                      
+001160             ' HAS NO CONTROL TOTAL ON REFFILE'                   
+001170         PERFORM 2100-READ-ACTUAL THRU 2100-EXIT                  
+001180     ELSE IF OUT-N-VALUE = REF-N-VALUE                            
+001190         IF OUT-RESULT-FWD = REF-EXPECTED-RESULT                  
+001200             ADD 1 TO WS-MATCH-COUNT                              
+001210             DISPLAY 'DL100RCN - N=' OUT-N-VALUE ' MATCHED'       
+001220                 ' FWD=' OUT-RESULT-FWD ' REV=' OUT-RESULT-REV    
+001230         ELSE                                                     
+001240             ADD 1 TO WS-MISMATCH-COUNT                           
+001250             DISPLAY 'DL100RCN - N=' OUT-N-VALUE                  
+001260                 ' MISMATCH - ACTUAL=' OUT-RESULT-FWD             
+001270                 ' EXPECTED=' REF-EXPECTED-RESULT                 
+001280         END-IF                                                   
+001290         PERFORM 2100-READ-ACTUAL THRU 2100-EXIT                  
+001300         PERFORM 2200-READ-REFERENCE THRU 2200-EXIT               
+001310     ELSE IF OUT-N-VALUE < REF-N-VALUE                            
+001320         ADD 1 TO WS-MISMATCH-COUNT                               
+001330         DISPLAY 'DL100RCN - N=' OUT-N-VALUE                      
+001340             ' HAS NO CONTROL TOTAL ON REFFILE'                   
+001350         PERFORM 2100-READ-ACTUAL THRU 2100-EXIT                  
+001360     ELSE                                                         
+001370         ADD 1 TO WS-MISMATCH-COUNT                               
+001380         DISPLAY 'DL100RCN - CONTROL N=' REF-N-VALUE              
+001390             ' HAS NO RESULT ON ACTFILE'                          
+001400         PERFORM 2200-READ-REFERENCE THRU 2200-EXIT               
+001410     END-IF                                                       
+001420     END-IF                                                       
+001430     END-IF.                                                      
+001440 2000-EXIT.                                                       
+001450     EXIT.                                                        
+001460*                                                                 
+001470 2100-READ-ACTUAL.                                                
+001480     READ ACTUAL-FILE                                             
+001490         AT END                                                   
+001500             SET WS-ACT-EOF-YES TO TRUE                           
+001510     END-READ.                                                    
+001520 2100-EXIT.                                                       
+001530     EXIT.                                                        
+001540*                                                                 
+001550 2200-READ-REFERENCE.                                             
+001560     READ REFERENCE-FILE                                          
+001570         AT END                                                   
+001580             SET WS-REF-EOF-YES TO TRUE                           
+001590     END-READ.                                                    
+001600 2200-EXIT.                                                       
+001610     EXIT.                                                        
+001620*                                                                 
+001630***************************************************************** 
+001640*    9000-TERMINATE                                              *
+001650***************************************************************** 
+001660 9000-TERMINATE.                                                  
+001670     CLOSE ACTUAL-FILE.                                           
+001680     CLOSE REFERENCE-FILE.                                        
+001690     IF WS-MISMATCH-COUNT > 0                                     
+001700         MOVE 8 TO WS-OVERALL-RC                                  
+001710     END-IF.                                                      
+001720     DISPLAY 'DL100RCN COMPLETE - MATCHED=' WS-MATCH-COUNT        
+001730         ' MISMATCHED=' WS-MISMATCH-COUNT.                        
+001740     MOVE WS-OVERALL-RC TO RETURN-CODE.                           
+001750 9000-EXIT.                                                       
+001760     EXIT.                                                        

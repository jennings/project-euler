@@ -0,0 +1,99 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   PROGRAM:   DL100PRM                                        *
+000040*                                                               * 
+000050*   ABSTRACT:  BUILDS THE CTLFILE CONTROL CARD (COPYBOOK        * 
+000060*              DL100CT) THAT ZERO-ZERO-SIX READS, FROM THE     *  
+000070*              PARM TEXT ON THIS STEP'S EXEC STATEMENT.  LETS  *  
+000080*              A RUN BE SUBMITTED WITH THE RANGE (N) AND THE   *  
+000090*              DETAIL SWITCH SET RIGHT ON THE JCL INSTEAD OF   *  
+000100*              REQUIRING A SEPARATE CARD DECK TO BE MAINTAINED.*  
+000110*                                                               * 
+000120*              PARM FORMAT IS FIXED - THREE DIGITS OF N         * 
+000130*              FOLLOWED BY ONE DETAIL SWITCH CHARACTER          * 
+000140*              ('Y' OR 'N'), E.G. PARM='100Y'.                  * 
+000150*                                                               * 
+000160*   AUTHOR:        R L JENNINGS                                *  
+000170*   INSTALLATION:  DATA CENTER APPLICATIONS                    *  
+000180*   DATE-WRITTEN:  08/08/2026                                  *  
+000190*                                                               * 
+000200*   MODIFICATION HISTORY                                       *  
+000210*   ------------------------------------------------------     *  
+000220*   08/08/2026  RLJ  ORIGINAL VERSION.                          * 
+000230*                                                               * 
+000240***************************************************************** 
+000250 IDENTIFICATION DIVISION.                                         
+000260 PROGRAM-ID. DL100PRM.                                           
+000270 AUTHOR. R L JENNINGS.                                            
+000280 INSTALLATION. DATA CENTER APPLICATIONS.                          
+000290 DATE-WRITTEN. 08/08/2026.                                        
+000300 DATE-COMPILED.                                                   
+000310*                                                                 
+000320 ENVIRONMENT DIVISION.                                            
+000330 INPUT-OUTPUT SECTION.                                            
+000340 FILE-CONTROL.                                                    
+000350     SELECT CONTROL-FILE ASSIGN TO CTLFILE                        
+000360         ORGANIZATION IS SEQUENTIAL                               
+000370         FILE STATUS IS WS-CTL-FILE-STATUS.                       
+000380*                                                                 
+000390 DATA DIVISION.                                                   
+000400 FILE SECTION.                                                    
+000410 FD  CONTROL-FILE                                                 
+000420     RECORDING MODE IS F.                                         
+000430     COPY DL100CT.                                                
+000440*                                                                 
+000450 WORKING-STORAGE SECTION.                                         
+000460 77  WS-CTL-FILE-STATUS       PIC X(02) VALUE SPACES.             
+000470*                                                                 
+000480 LINKAGE SECTION.                                                 
+000490 01  PARM-INPUT.                                                  
+000500     05  PARM-LENGTH              PIC S9(04) COMP.                
+000510     05  PARM-TEXT                PIC X(80).                      
+000520*                                                                 
+000530 PROCEDURE DIVISION USING PARM-INPUT.                             
+000540*                                                                 
+000550 0000-MAINLINE.                                                   
+000560     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      
+000570     PERFORM 2000-BUILD-CONTROL-CARD THRU 2000-EXIT.              
+000580     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       
+000590     STOP RUN.                                                    
+000600*                                                                 
+000610***************************************************************** 
+000620*    1000-INITIALIZE                                            * 
+000630***************************************************************** 
+000640 1000-INITIALIZE.                                                 
+000650     IF PARM-LENGTH < 4                                           
+000660         DISPLAY 'DL100PRM - PARM TOO SHORT, EXPECT NNNS'        
+000670         MOVE 16 TO RETURN-CODE                                   
+000680         STOP RUN                                                 
+000690     END-IF.                                                      
+000700     OPEN OUTPUT CONTROL-FILE.                                    
+000710     IF WS-CTL-FILE-STATUS NOT = '00'                             
+000720         DISPLAY 'DL100PRM - UNABLE TO OPEN CTLFILE ST='         
+000730             WS-CTL-FILE-STATUS                                   
+000740         MOVE 16 TO RETURN-CODE                                   
+000750         STOP RUN                                                 
+000760     END-IF.                                                      
+000770 1000-EXIT.                                                       
+000780     EXIT.                                                        
+000790*                                                                 
+000800***************************************************************** 
+000810*    2000-BUILD-CONTROL-CARD                                    * 
+000820***************************************************************** 
+000830 2000-BUILD-CONTROL-CARD.                                         
+000840     MOVE SPACES TO DL100-CONTROL-RECORD.                         
+000850     MOVE PARM-TEXT(1:3) TO CTL-N-VALUE.                          
+000860     MOVE PARM-TEXT(4:1) TO CTL-DETAIL-SW.                        
+000870     WRITE DL100-CONTROL-RECORD.                                  
+000880     DISPLAY 'DL100PRM - CTLFILE BUILT FOR N=' CTL-N-VALUE       
+000890         ' DETAIL=' CTL-DETAIL-SW.                                
+000900 2000-EXIT.                                                       
+000910     EXIT.                                                        
+000920*                                                                 
+000930***************************************************************** 
+000940*    9000-TERMINATE                                              *
+000950***************************************************************** 
+000960 9000-TERMINATE.                                                  
+000970     CLOSE CONTROL-FILE.                                          
+000980 9000-EXIT.                                                       
+000990     EXIT.                                                        

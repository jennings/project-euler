@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   DL100LK  -  LINKAGE AREA FOR THE DL100CLC SUBROUTINE        *
+000040*                                                               *
+000050*   CALLERS MOVE DL100-N-VALUE AND DL100-DETAIL-SW BEFORE THE   *
+000060*   CALL AND READ THE RESULT FIELDS AND DL100-OVERFLOW-SW       *
+000070*   AFTERWARD.  DL100-RESULT-FWD IS SQ-OF-SUMS MINUS SUM-OF-SQ  *
+000080*   AND DL100-RESULT-REV IS THE SAME DIFFERENCE THE OTHER WAY   *
+000090*   ROUND, BOTH SIGNED SO A NEGATIVE DIFFERENCE PRINTS RIGHT    *
+000100*   INSTEAD OF WRAPPING.  KEPT AS A SEPARATE COPYBOOK, SHARED   *
+000110*   BY THE CALLING PROGRAM'S WORKING-STORAGE COPY AND THE       *
+000120*   SUBROUTINE'S LINKAGE SECTION COPY, SO BOTH SIDES OF THE     *
+000130*   INTERFACE STAY IN STEP.                                     *
+000140*                                                               *
+000150*****************************************************************
+000160 01  DL100-CALC-LINKAGE.
+000170     05  DL100-N-VALUE            PIC 999.
+000180     05  DL100-DETAIL-SW          PIC X(01).
+000190         88  DL100-DETAIL-ON          VALUE 'Y'.
+000200     05  DL100-SQ-OF-SUMS         PIC 9(10).
+000210     05  DL100-SUM-OF-SQ          PIC 9(10).
+000220     05  DL100-RESULT-FWD         PIC S9(10).
+000230     05  DL100-RESULT-REV         PIC S9(10).
+000240     05  DL100-OVERFLOW-SW        PIC X(01).
+000250         88  DL100-OVERFLOW-OCCURRED  VALUE 'Y'.

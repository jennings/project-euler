@@ -0,0 +1,14 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   DL100DT  -  DETAIL LISTING RECORD FOR ZERO-ZERO-SIX          *
+000040*                                                               * 
+000050*   ONE LINE PER COUNTER VALUE, WRITTEN TO DETLFILE ONLY WHEN   * 
+000060*   THE CONTROL CARD TURNS ON THE DETAIL SWITCH, SO A TOTAL     * 
+000070*   CAN BE AUDITED BACK TO THE ITERATION THAT PRODUCED IT.      * 
+000080*                                                               * 
+000090***************************************************************** 
+000100 01  DL100-DETAIL-RECORD.                                         
+000110     05  DTL-PHASE               PIC X(08).                       
+000120     05  DTL-COUNTER             PIC 999.                         
+000130     05  DTL-TMP-SQUARE          PIC 9(10).                       
+000140     05  DTL-RUNNING-TOTAL       PIC 9(10).                       

@@ -0,0 +1,17 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   DL100CK  -  CHECKPOINT/RESTART RECORD FOR ZERO-ZERO-SIX     * 
+000040*                                                               * 
+000050*   REWRITTEN TO CKPTFILE EVERY CHECKPOINT INTERVAL SO AN       * 
+000060*   ABENDED RUN CAN RESUME FROM THE LAST CHECKPOINT INSTEAD OF  * 
+000070*   REDOING THE WHOLE RANGE FROM COUNTER 1.                     * 
+000080*                                                               * 
+000090***************************************************************** 
+000100 01  DL100-CHECKPOINT-RECORD.                                     
+000110     05  CKPT-N-VALUE            PIC 999.                         
+000120     05  CKPT-PHASE              PIC X(01).                       
+000130         88  CKPT-PHASE-SQ-OF-SUMS   VALUE '1'.                   
+000140         88  CKPT-PHASE-SUM-OF-SQ    VALUE '2'.                   
+000150     05  CKPT-COUNTER            PIC 9(04).
+000160     05  CKPT-SUM-OF-SQ          PIC 9(10).                       
+000170     05  CKPT-SQ-OF-SUMS         PIC 9(10).                       

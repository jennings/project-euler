@@ -0,0 +1,22 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   DL100OUT  -  RESULTS OUTPUT RECORD FOR ZERO-ZERO-SIX        * 
+000040*                                                               * 
+000050*   WRITTEN TO OUTFILE SO DOWNSTREAM REPORTING AND              * 
+000060*   RECONCILIATION JOBS CAN PICK UP THE RESULT WITHOUT          * 
+000070*   SCRAPING THE CONSOLE LOG.  OUT-RESULT-FWD IS SQ-OF-SUMS     * 
+000080*   MINUS SUM-OF-SQ AND OUT-RESULT-REV IS THE SAME DIFFERENCE   * 
+000090*   THE OTHER WAY ROUND; BOTH ARE SIGNED.  OUT-STATUS IS        * 
+000100*   'OVERFLOW' WHEN ONE OF THE ACCUMULATORS EXCEEDED ITS        * 
+000110*   PICTURE SIZE, OR 'OK' OTHERWISE.                            *
+000120*                                                               * 
+000130***************************************************************** 
+000140 01  DL100-OUTPUT-RECORD.                                         
+000150     05  OUT-RUN-DATE            PIC 9(08).                       
+000160     05  OUT-N-VALUE             PIC 999.                         
+000170     05  OUT-SQ-OF-SUMS          PIC 9(10).                       
+000180     05  OUT-SUM-OF-SQ           PIC 9(10).                       
+000190     05  OUT-RESULT-FWD          PIC S9(10).                      
+000200     05  OUT-RESULT-REV          PIC S9(10).                      
+000210     05  OUT-STATUS              PIC X(08).                       
+000220     05  FILLER                  PIC X(23).                       

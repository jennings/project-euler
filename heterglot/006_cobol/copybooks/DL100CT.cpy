@@ -0,0 +1,17 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   DL100CT  -  CONTROL CARD RECORD FOR ZERO-ZERO-SIX           * 
+000040*                                                               * 
+000050*   ONE RECORD PER CONTROL CARD - CTLFILE MAY CARRY MANY OF    *
+000060*   THESE IN ONE RUN, EACH GIVING THE RANGE (N) TO CALCULATE   *
+000070*   AND WHETHER THE DETAIL LISTING SHOULD BE PRODUCED FOR THAT *
+000080*   CARD.  ZERO-ZERO-SIX READS AND PROCESSES THEM ONE AT A     *
+000090*   TIME UNTIL END OF FILE.  SHARED BY ZERO-ZERO-SIX (WHICH    *
+000100*   READS IT) AND DL100PRM (WHICH BUILDS A SINGLE CARD FROM A  *
+000110*   JCL PARM WHEN A RUN IS SUBMITTED AD HOC).                  *
+000120*                                                               * 
+000130***************************************************************** 
+000140 01  DL100-CONTROL-RECORD.                                        
+000150     05  CTL-N-VALUE             PIC 999.                         
+000160     05  CTL-DETAIL-SW           PIC X(01).                       
+000170     05  FILLER                  PIC X(76).                       

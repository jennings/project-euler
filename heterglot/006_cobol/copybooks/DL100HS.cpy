@@ -0,0 +1,20 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   DL100HS  -  RUN-HISTORY RECORD FOR ZERO-ZERO-SIX            * 
+000040*                                                               * 
+000050*   APPENDED TO HISTFILE ONCE PER RUN SO THE RESULT CAN BE      * 
+000060*   TRENDED OR AUDITED ACROSS RUNS WITHOUT DIGGING THROUGH OLD  * 
+000070*   JOB LOGS.  HIST-RESULT-FWD AND HIST-RESULT-REV ARE THE      * 
+000080*   SAME SIGNED FORWARD/REVERSE DIFFERENCE FIELDS CARRIED ON    * 
+000090*   OUTFILE.                                                    * 
+000100*                                                               * 
+000110***************************************************************** 
+000120 01  DL100-HISTORY-RECORD.                                        
+000130     05  HIST-RUN-DATE           PIC 9(08).                       
+000140     05  HIST-RUN-TIME           PIC 9(06).                       
+000150     05  HIST-N-VALUE            PIC 999.                         
+000160     05  HIST-SQ-OF-SUMS         PIC 9(10).                       
+000170     05  HIST-SUM-OF-SQ          PIC 9(10).                       
+000180     05  HIST-RESULT-FWD         PIC S9(10).                      
+000190     05  HIST-RESULT-REV         PIC S9(10).                      
+000200     05  HIST-STATUS             PIC X(08).                       

@@ -0,0 +1,324 @@
+000010***************************************************************** 
+000020*                                                               * 
+000030*   PROGRAM:   DL100CLC                                        *  
+000040*                                                               * 
+000050*   ABSTRACT:  CALLABLE SUM-OF-SQUARES / SQUARE-OF-SUM          * 
+000060*              CALCULATION (PROJECT EULER PROBLEM 6) FOR A      * 
+000070*              CALLER-SUPPLIED RANGE, VIA THE DL100LK LINKAGE   * 
+000080*              AREA.  OWNS THE CHECKPOINT/RESTART, OVERFLOW     * 
+000090*              DETECTION, AND DETAIL LISTING BEHAVIOR SO ANY    * 
+000100*              CALLER GETS THEM FOR FREE WITHOUT REIMPLEMENTING * 
+000110*              THE TWO ACCUMULATION LOOPS ITSELF.               * 
+000120*                                                               * 
+000130*   AUTHOR:        R L JENNINGS                                *  
+000140*   INSTALLATION:  DATA CENTER APPLICATIONS                    *  
+000150*   DATE-WRITTEN:  08/08/2026                                  *  
+000160*                                                               * 
+000170*   MODIFICATION HISTORY                                       *  
+000180*   ------------------------------------------------------     *  
+000190*   08/08/2026  RLJ  ORIGINAL VERSION, FACTORED OUT OF          * 
+000200*                    ZERO-ZERO-SIX'S 2000/2100/3000/3100        * 
+000210*                    PARAGRAPHS SO OTHER PROGRAMS CAN CALL THE  * 
+000220*                    SAME CALCULATION WITHOUT COPYING IT.       * 
+000230*   08/08/2026  RLJ  RESULT IS NOW REPORTED BOTH WAYS -         * 
+000240*                    DL100-RESULT-FWD (SQOFSUMS MINUS SUMOFSQ)  * 
+000250*                    AND DL100-RESULT-REV (SUMOFSQ MINUS        * 
+000260*                    SQOFSUMS) - AS SIGNED FIELDS SO EITHER     * 
+000270*                    DIRECTION PRINTS CORRECTLY.                * 
+000280*   08/08/2026  RLJ  COUNTER AND WS-RESUME-COUNTER WIDENED TO   * 
+000290*                    PIC 9(04) - AT THE TOP OF THE RANGE        * 
+000300*                    COUNTER HAS TO COUNT ONE PAST DL100-N-     * 
+000310*                    VALUE TO DROP OUT OF THE PERFORM, AND PIC  * 
+000320*                    999 CANNOT HOLD 1000, WHICH LOOPED THE     * 
+000330*                    CALCULATION FOREVER INSTEAD OF ENDING IT.  * 
+000340*   08/08/2026  RLJ  4100-CLEAR-CHECKPOINT NO LONGER CLEARS     * 
+000350*                    CKPTFILE WHEN THE RECORD IT HOLDS BELONGS  * 
+000360*                    TO A DIFFERENT N THAN THE ONE JUST         * 
+000370*                    FINISHED - A RESTARTED BATCH THAT REDOES   * 
+000380*                    EARLIER, ALREADY-COMPLETE CARDS WAS        * 
+000390*                    WIPING OUT THE IN-FLIGHT CARD'S CHECKPOINT * 
+000400*                    BEFORE IT WAS EVER REACHED.                * 
+000410*   08/08/2026  RLJ  PROGRAM-ID NOW CARRIES IS INITIAL PROGRAM  * 
+000420*                    - CHECKPOINT-FILE MUST START EACH CALL     * 
+000430*                    WITH A CLEAN FILE HANDLE SINCE A BATCH CAN * 
+000440*                    CALL THIS ROUTINE ONCE PER CONTROL CARD,   * 
+000450*                    AND THE ROUTINE ALREADY RE-INITIALIZES ITS * 
+000460*                    OWN WORKING-STORAGE AT 0000-MAINLINE ON    * 
+000470*                    EVERY CALL ANYWAY, SO FORCING THE FULL     * 
+000480*                    RELOAD COSTS NOTHING AND KEEPS FILE STATE  * 
+000490*                    FROM ONE CARD BLEEDING INTO THE NEXT.      * 
+000500*   08/08/2026  RLJ  0000-MAINLINE NOW ZEROES DL100-SQ-OF-SUMS, * 
+000510*                    DL100-SUM-OF-SQ, DL100-RESULT-FWD, AND     * 
+000520*                    DL100-RESULT-REV BEFORE ANY PHASE RUNS -   * 
+000530*                    THESE LIVE IN THE CALLER'S COPY OF         * 
+000540*                    DL100LK, WHICH PERSISTS ACROSS CALLS       * 
+000550*                    WITHIN A BATCH, SO ON OVERFLOW THE         * 
+000560*                    PREVIOUS CARD'S RESULTS WERE BEING LEFT    * 
+000570*                    IN PLACE INSTEAD OF ZEROED.                * 
+000580***************************************************************** 
+000590 IDENTIFICATION DIVISION.                                         
+000600 PROGRAM-ID. DL100CLC IS INITIAL PROGRAM.                         
+000610 AUTHOR. R L JENNINGS.                                            
+000620 INSTALLATION. DATA CENTER APPLICATIONS.                          
+000630 DATE-WRITTEN. 08/08/2026.                                        
+000640 DATE-COMPILED.                                                   
+000650*                                                                 
+000660 ENVIRONMENT DIVISION.                                            
+000670 INPUT-OUTPUT SECTION.                                            
+000680 FILE-CONTROL.                                                    
+000690     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE                    
+000700         ORGANIZATION IS SEQUENTIAL                               
+000710         FILE STATUS IS WS-CKPT-FILE-STATUS.                      
+000720     SELECT DETAIL-FILE ASSIGN TO DETLFILE                        
+000730         ORGANIZATION IS SEQUENTIAL                               
+000740         FILE STATUS IS WS-DETL-FILE-STATUS.                      
+000750*                                                                 
+000760 DATA DIVISION.                                                   
+000770 FILE SECTION.                                                    
+000780 FD  CHECKPOINT-FILE                                              
+000790     RECORDING MODE IS F.                                         
+000800     COPY DL100CK.                                                
+000810*                                                                 
+000820 FD  DETAIL-FILE                                                  
+000830     RECORDING MODE IS F.                                         
+000840     COPY DL100DT.                                                
+000850*                                                                 
+000860 WORKING-STORAGE SECTION.                                         
+000870 77  WS-CKPT-FILE-STATUS      PIC X(02) VALUE SPACES.             
+000880 77  WS-DETL-FILE-STATUS      PIC X(02) VALUE SPACES.             
+000890 77  WS-CKPT-INTERVAL         PIC 999 VALUE 25.                   
+000900 77  WS-DIVIDE-QUOTIENT       PIC 999 COMP.                       
+000910 77  WS-DIVIDE-REMAINDER      PIC 999 COMP.                       
+000920 77  WS-RESUME-PHASE          PIC X(01) VALUE '0'.                
+000930     88  WS-RESUME-NONE           VALUE '0'.                      
+000940     88  WS-RESUME-IN-PHASE-1     VALUE '1'.                      
+000950     88  WS-RESUME-IN-PHASE-2     VALUE '2'.                      
+000960 77  WS-RESUME-COUNTER        PIC 9(04) VALUE 0.                  
+000970 77  WS-CKPT-OTHER-N-SW       PIC X(01) VALUE 'N'.                
+000980     88  WS-CKPT-BELONGS-TO-OTHER-N  VALUE 'Y'.                   
+000990 01  Counter          PIC 9(04).                                  
+001000 01  Tmp              PIC 9(10).                                  
+001010*                                                                 
+001020 LINKAGE SECTION.                                                 
+001030 COPY DL100LK.                                                    
+001040*                                                                 
+001050 PROCEDURE DIVISION USING DL100-CALC-LINKAGE.                     
+001060*                                                                 
+001070 0000-MAINLINE.                                                   
+001080     MOVE '0' TO WS-RESUME-PHASE.                                 
+001090     MOVE 0 TO WS-RESUME-COUNTER.                                 
+001100     MOVE 'N' TO DL100-OVERFLOW-SW.                               
+001110     MOVE 'N' TO WS-CKPT-OTHER-N-SW.                              
+001120     MOVE 0 TO DL100-SQ-OF-SUMS.                                  
+001130     MOVE 0 TO DL100-SUM-OF-SQ.                                   
+001140     MOVE 0 TO DL100-RESULT-FWD.                                  
+001150     MOVE 0 TO DL100-RESULT-REV.                                  
+001160     IF DL100-DETAIL-ON                                           
+001170         PERFORM 1300-OPEN-DETAIL-FILE THRU 1300-EXIT             
+001180     END-IF.                                                      
+001190     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.                 
+001200     PERFORM 2000-CALCULATE-SQUARE-OF-SUMS THRU 2000-EXIT.        
+001210     IF NOT DL100-OVERFLOW-OCCURRED                               
+001220         PERFORM 3000-CALCULATE-SUM-OF-SQUARES THRU 3000-EXIT     
+001230     END-IF.                                                      
+001240     IF NOT DL100-OVERFLOW-OCCURRED                               
+001250         SUBTRACT DL100-SUM-OF-SQ FROM DL100-SQ-OF-SUMS           
+001260             GIVING DL100-RESULT-FWD                              
+001270             ON SIZE ERROR                                        
+001280                 PERFORM 6000-SET-OVERFLOW THRU 6000-EXIT         
+001290         END-SUBTRACT                                             
+001300     END-IF.                                                      
+001310     IF NOT DL100-OVERFLOW-OCCURRED                               
+001320         SUBTRACT DL100-SQ-OF-SUMS FROM DL100-SUM-OF-SQ           
+001330             GIVING DL100-RESULT-REV                              
+001340             ON SIZE ERROR                                        
+001350                 PERFORM 6000-SET-OVERFLOW THRU 6000-EXIT         
+001360         END-SUBTRACT                                             
+001370     END-IF.                                                      
+001380     PERFORM 4100-CLEAR-CHECKPOINT THRU 4100-EXIT.                
+001390     IF DL100-DETAIL-ON                                           
+001400         CLOSE DETAIL-FILE                                        
+001410     END-IF.                                                      
+001420     GOBACK.                                                      
+001430*                                                                 
+001440***************************************************************** 
+001450*    1300-OPEN-DETAIL-FILE                                      * 
+001460***************************************************************** 
+001470 1300-OPEN-DETAIL-FILE.                                           
+001480     OPEN EXTEND DETAIL-FILE.                                     
+001490     IF WS-DETL-FILE-STATUS = '05' OR WS-DETL-FILE-STATUS = '35'  
+001500         OPEN OUTPUT DETAIL-FILE                                  
+001510     END-IF.                                                      
+001520 1300-EXIT.                                                       
+001530     EXIT.                                                        
+001540*                                                                 
+001550***************************************************************** 
+001560*    1100-READ-CHECKPOINT                                       * 
+001570***************************************************************** 
+001580 1100-READ-CHECKPOINT.                                            
+001590     OPEN INPUT CHECKPOINT-FILE.                                  
+001600     IF WS-CKPT-FILE-STATUS NOT = '00'                            
+001610         GO TO 1100-EXIT                                          
+001620     END-IF.                                                      
+001630     READ CHECKPOINT-FILE                                         
+001640         AT END                                                   
+001650             GO TO 1100-CLOSE                                     
+001660     END-READ.                                                    
+001670     IF CKPT-N-VALUE = DL100-N-VALUE                              
+001680         MOVE CKPT-PHASE TO WS-RESUME-PHASE                       
+001690         MOVE CKPT-COUNTER TO WS-RESUME-COUNTER                   
+001700         MOVE CKPT-SUM-OF-SQ TO DL100-SUM-OF-SQ                   
+001710         MOVE CKPT-SQ-OF-SUMS TO DL100-SQ-OF-SUMS                 
+001720         DISPLAY 'DL100CLC - RESUMING FROM CHECKPOINT PHASE='     
+001730             WS-RESUME-PHASE ' COUNTER=' WS-RESUME-COUNTER        
+001740     ELSE                                                         
+001750         SET WS-CKPT-BELONGS-TO-OTHER-N TO TRUE                   
+001760     END-IF.                                                      
+001770 1100-CLOSE.                                                      
+001780     CLOSE CHECKPOINT-FILE.                                       
+001790 1100-EXIT.                                                       
+001800     EXIT.                                                        
+001810*                                                                 
+001820***************************************************************** 
+001830*    2000-CALCULATE-SQUARE-OF-SUMS                              * 
+001840***************************************************************** 
+001850 2000-CALCULATE-SQUARE-OF-SUMS.                                   
+001860     IF WS-RESUME-IN-PHASE-2                                      
+001870         GO TO 2000-EXIT                                          
+001880     END-IF.                                                      
+001890     IF WS-RESUME-IN-PHASE-1                                      
+001900         MOVE WS-RESUME-COUNTER TO Counter                        
+001910     ELSE                                                         
+001920         SET Counter TO 1                                         
+001930         MOVE 0 TO DL100-SQ-OF-SUMS                               
+001940     END-IF.                                                      
+001950     PERFORM 2100-ADD-NEXT-NOT-SQUARE-NUMBER THRU 2100-EXIT       
+001960         UNTIL Counter > DL100-N-VALUE                            
+001970            OR DL100-OVERFLOW-OCCURRED.                           
+001980     IF DL100-OVERFLOW-OCCURRED                                   
+001990         GO TO 2000-EXIT                                          
+002000     END-IF.                                                      
+002010     COMPUTE Tmp = DL100-SQ-OF-SUMS * DL100-SQ-OF-SUMS            
+002020         ON SIZE ERROR                                            
+002030             PERFORM 6000-SET-OVERFLOW THRU 6000-EXIT             
+002040     END-COMPUTE.                                                 
+002050     IF DL100-OVERFLOW-OCCURRED                                   
+002060         GO TO 2000-EXIT                                          
+002070     END-IF.                                                      
+002080     SET DL100-SQ-OF-SUMS TO Tmp.                                 
+002090     SET Counter TO 1.                                            
+002100 2000-EXIT.                                                       
+002110     EXIT.                                                        
+002120*                                                                 
+002130 2100-ADD-NEXT-NOT-SQUARE-NUMBER.                                 
+002140     ADD Counter TO DL100-SQ-OF-SUMS                              
+002150         ON SIZE ERROR                                            
+002160             PERFORM 6000-SET-OVERFLOW THRU 6000-EXIT             
+002170     END-ADD.                                                     
+002180     IF DL100-OVERFLOW-OCCURRED                                   
+002190         GO TO 2100-EXIT                                          
+002200     END-IF.                                                      
+002210     IF DL100-DETAIL-ON                                           
+002220         COMPUTE Tmp = Counter * Counter                          
+002230         MOVE 'SQOFSUMS' TO DTL-PHASE                             
+002240         MOVE Counter TO DTL-COUNTER                              
+002250         MOVE Tmp TO DTL-TMP-SQUARE                               
+002260         MOVE DL100-SQ-OF-SUMS TO DTL-RUNNING-TOTAL               
+002270         WRITE DL100-DETAIL-RECORD                                
+002280     END-IF.                                                      
+002290     ADD 1 TO Counter.                                            
+002300     DIVIDE Counter BY WS-CKPT-INTERVAL                           
+002310         GIVING WS-DIVIDE-QUOTIENT                                
+002320         REMAINDER WS-DIVIDE-REMAINDER.                           
+002330     IF WS-DIVIDE-REMAINDER = 0                                   
+002340         MOVE '1' TO CKPT-PHASE                                   
+002350         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT             
+002360     END-IF.                                                      
+002370 2100-EXIT.                                                       
+002380     EXIT.                                                        
+002390*                                                                 
+002400***************************************************************** 
+002410*    3000-CALCULATE-SUM-OF-SQUARES                              * 
+002420***************************************************************** 
+002430 3000-CALCULATE-SUM-OF-SQUARES.                                   
+002440     IF WS-RESUME-IN-PHASE-2                                      
+002450         MOVE WS-RESUME-COUNTER TO Counter                        
+002460     ELSE                                                         
+002470         SET Counter TO 1                                         
+002480         MOVE 0 TO DL100-SUM-OF-SQ                                
+002490     END-IF.                                                      
+002500     PERFORM 3100-ADD-NEXT-SQUARE-NUMBER THRU 3100-EXIT           
+002510         UNTIL Counter > DL100-N-VALUE                            
+002520            OR DL100-OVERFLOW-OCCURRED.                           
+002530     SET Counter TO 1.                                            
+002540 3000-EXIT.                                                       
+002550     EXIT.                                                        
+002560*                                                                 
+002570 3100-ADD-NEXT-SQUARE-NUMBER.                                     
+002580     COMPUTE Tmp = Counter * Counter                              
+002590         ON SIZE ERROR                                            
+002600             PERFORM 6000-SET-OVERFLOW THRU 6000-EXIT             
+002610     END-COMPUTE.                                                 
+002620     IF DL100-OVERFLOW-OCCURRED                                   
+002630         GO TO 3100-EXIT                                          
+002640     END-IF.                                                      
+002650     ADD Tmp TO DL100-SUM-OF-SQ                                   
+002660         ON SIZE ERROR                                            
+002670             PERFORM 6000-SET-OVERFLOW THRU 6000-EXIT             
+002680     END-ADD.                                                     
+002690     IF DL100-OVERFLOW-OCCURRED                                   
+002700         GO TO 3100-EXIT                                          
+002710     END-IF.                                                      
+002720     IF DL100-DETAIL-ON                                           
+002730         MOVE 'SUMOFSQ' TO DTL-PHASE                              
+002740         MOVE Counter TO DTL-COUNTER                              
+002750         MOVE Tmp TO DTL-TMP-SQUARE                               
+002760         MOVE DL100-SUM-OF-SQ TO DTL-RUNNING-TOTAL                
+002770         WRITE DL100-DETAIL-RECORD                                
+002780     END-IF.                                                      
+002790     ADD 1 TO Counter.                                            
+002800     DIVIDE Counter BY WS-CKPT-INTERVAL                           
+002810         GIVING WS-DIVIDE-QUOTIENT                                
+002820         REMAINDER WS-DIVIDE-REMAINDER.                           
+002830     IF WS-DIVIDE-REMAINDER = 0                                   
+002840         MOVE '2' TO CKPT-PHASE                                   
+002850         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT             
+002860     END-IF.                                                      
+002870 3100-EXIT.                                                       
+002880     EXIT.                                                        
+002890*                                                                 
+002900***************************************************************** 
+002910*    4100-CLEAR-CHECKPOINT                                      * 
+002920***************************************************************** 
+002930 4100-CLEAR-CHECKPOINT.                                           
+002940     IF WS-CKPT-BELONGS-TO-OTHER-N                                
+002950         GO TO 4100-EXIT                                          
+002960     END-IF.                                                      
+002970     OPEN OUTPUT CHECKPOINT-FILE.                                 
+002980     CLOSE CHECKPOINT-FILE.                                       
+002990 4100-EXIT.                                                       
+003000     EXIT.                                                        
+003010*                                                                 
+003020***************************************************************** 
+003030*    6000-SET-OVERFLOW                                          * 
+003040***************************************************************** 
+003050 6000-SET-OVERFLOW.                                               
+003060     SET DL100-OVERFLOW-OCCURRED TO TRUE.                         
+003070     DISPLAY 'DL100CLC - *** ARITHMETIC OVERFLOW FOR N='          
+003080         DL100-N-VALUE ' AT COUNTER=' Counter ' ***'.             
+003090 6000-EXIT.                                                       
+003100     EXIT.                                                        
+003110*                                                                 
+003120***************************************************************** 
+003130*    8000-WRITE-CHECKPOINT                                      * 
+003140***************************************************************** 
+003150 8000-WRITE-CHECKPOINT.                                           
+003160     MOVE DL100-N-VALUE TO CKPT-N-VALUE.                          
+003170     MOVE Counter TO CKPT-COUNTER.                                
+003180     MOVE DL100-SUM-OF-SQ TO CKPT-SUM-OF-SQ.                      
+003190     MOVE DL100-SQ-OF-SUMS TO CKPT-SQ-OF-SUMS.                    
+003200     OPEN OUTPUT CHECKPOINT-FILE.                                 
+003210     WRITE DL100-CHECKPOINT-RECORD.                               
+003220     CLOSE CHECKPOINT-FILE.                                       
+003230 8000-EXIT.                                                       
+003240     EXIT.                                                        
